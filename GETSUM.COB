@@ -0,0 +1,62 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GETSUM.
+       AUTHOR. Albert Shevchuk.
+       DATE-WRITTEN. August 8, 2026
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-RESULT PIC S9(9) VALUE 0.
+
+       LINKAGE SECTION.
+       01 LK-OPERATION PIC X.
+           88 LK-OP-ADD VALUE "A".
+           88 LK-OP-SUBTRACT VALUE "S".
+           88 LK-OP-MULTIPLY VALUE "M".
+           88 LK-OP-DIVIDE VALUE "D".
+           88 LK-OP-AVERAGE VALUE "V".
+       01 LK-OPERAND-1 PIC 99.
+       01 LK-OPERAND-2 PIC 99.
+       01 LK-RESULT PIC 99.
+       01 LK-STATUS PIC 9.
+           88 LK-STATUS-OK VALUE 0.
+      *> LK-STATUS-OVERFLOW also covers a negative SUBTRACT result,
+      *> since LK-RESULT is unsigned and can't hold it either.
+           88 LK-STATUS-OVERFLOW VALUE 1.
+           88 LK-STATUS-DIVIDE-BY-ZERO VALUE 2.
+           88 LK-STATUS-INVALID-OPERATION VALUE 9.
+
+       PROCEDURE DIVISION USING LK-OPERATION, LK-OPERAND-1,
+               LK-OPERAND-2, LK-RESULT, LK-STATUS.
+       Main-Logic.
+           MOVE 0 TO LK-STATUS
+           MOVE 0 TO LK-RESULT
+           EVALUATE TRUE
+               WHEN LK-OP-ADD
+                   COMPUTE WS-RESULT = LK-OPERAND-1 + LK-OPERAND-2
+               WHEN LK-OP-SUBTRACT
+                   COMPUTE WS-RESULT = LK-OPERAND-1 - LK-OPERAND-2
+               WHEN LK-OP-MULTIPLY
+                   COMPUTE WS-RESULT = LK-OPERAND-1 * LK-OPERAND-2
+               WHEN LK-OP-DIVIDE
+                   IF LK-OPERAND-2 = 0
+                       MOVE 2 TO LK-STATUS
+                   ELSE
+                       COMPUTE WS-RESULT = LK-OPERAND-1 / LK-OPERAND-2
+                   END-IF
+               WHEN LK-OP-AVERAGE
+                   COMPUTE WS-RESULT =
+                       (LK-OPERAND-1 + LK-OPERAND-2) / 2
+               WHEN OTHER
+                   MOVE 9 TO LK-STATUS
+           END-EVALUATE
+
+           IF LK-STATUS-OK
+               IF WS-RESULT < 0 OR WS-RESULT > 99
+                   MOVE 1 TO LK-STATUS
+               ELSE
+                   MOVE WS-RESULT TO LK-RESULT
+               END-IF
+           END-IF
+
+           GOBACK.
