@@ -6,15 +6,215 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ERROR-FILE ASSIGN TO "GETSUMERR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERROR-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD ERROR-FILE.
+       01 ERROR-RECORD.
+           02 ERR-TIMESTAMP PIC X(21).
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 ERR-OPERATION PIC X.
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 ERR-OPERAND-1 PIC -9(7).99.
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 ERR-OPERAND-2 PIC -9(7).99.
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 ERR-MESSAGE PIC X(40).
+
        WORKING-STORAGE SECTION.
-           01 Num1 PIC 9 VALUE 5.
-           01 Num2 PIC 9 VALUE 4.
+           01 WS-ERROR-FILE-STATUS PIC XX VALUE SPACES.
+           01 WS-ERROR-TIMESTAMP PIC X(21).
+
+           01 Num1 PIC 99 VALUE 5.
+           01 Num2 PIC 99 VALUE 4.
            01 Sum1 PIC 99.
+           01 WS-GETSUM-STATUS PIC 9 VALUE 0.
+      *> WS-GETSUM-STATUS is shared with GETSUM's LK-STATUS (PIC 9, valid
+      *> values 0/1/2/9), so it cannot also carry a "subprogram unreachable"
+      *> sentinel without colliding with LK-STATUS-INVALID-OPERATION VALUE 9.
+      *> This switch, set only in the ON EXCEPTION branch, tracks that case
+      *> separately so WHEN 9 below only ever means "GETSUM legitimately
+      *> returned invalid-operation."
+           01 WS-GETSUM-CALL-FAILED PIC X VALUE "N".
+               88 WS-GETSUM-CALL-DID-FAIL VALUE "Y".
+
+      *> Req 009 - the same CALL site drives every function GETSUM
+      *> supports by varying the operation code, instead of one
+      *> subprogram per operation.
+           01 WS-OPERATION-TABLE VALUE "ASMV".
+               02 WS-OPERATION-CODE PIC X OCCURS 4 TIMES.
+           01 WS-OPERATION-IDX PIC 9 VALUE 1.
+           01 WS-OPERATION PIC X.
+
+      *> Req 010 - GETSUM2 packed-decimal currency demo.
+           01 WS-AMOUNT-1 PIC S9(7)V99 COMP-3 VALUE 12.50.
+           01 WS-AMOUNT-2 PIC S9(7)V99 COMP-3 VALUE 7.25.
+           01 WS-AMOUNT-RESULT PIC S9(7)V99 COMP-3.
+           01 WS-AMOUNT-DISPLAY-1 PIC -9(7).99.
+           01 WS-AMOUNT-DISPLAY-2 PIC -9(7).99.
+           01 WS-AMOUNT-DISPLAY-RESULT PIC -9(7).99.
+           01 WS-GETSUM2-STATUS PIC 9 VALUE 0.
+      *> See WS-GETSUM-CALL-FAILED above - same sentinel-collision fix,
+      *> mirrored for the GETSUM2 call site.
+           01 WS-GETSUM2-CALL-FAILED PIC X VALUE "N".
+               88 WS-GETSUM2-CALL-DID-FAIL VALUE "Y".
+
+      *> GnuCOBOL resets the RETURN-CODE special register to 0 at the
+      *> start of every CALL statement, so a MOVE directly to RETURN-CODE
+      *> inside Call-GetSum/Call-GetSum2 only survives until the next CALL
+      *> - with 5 calls made from Main-Logic, only the last one's status
+      *> would reach STOP RUN. These two fields accumulate the worst
+      *> status seen across all calls so it can be set into RETURN-CODE
+      *> exactly once, right before STOP RUN.
+           01 WS-WORST-RETURN-CODE PIC 9(3) VALUE 0.
+           01 WS-CANDIDATE-RETURN-CODE PIC 9(3) VALUE 0.
+
        PROCEDURE DIVISION.
-       CALL 'GETSUM' USING Num1, Num2, Sum1.
-       DISPLAY Num1 " + " Num2 " = " Sum1.
+       Main-Logic.
+           MOVE 0 TO RETURN-CODE
+           PERFORM VARYING WS-OPERATION-IDX FROM 1 BY 1
+                   UNTIL WS-OPERATION-IDX > 4
+               MOVE WS-OPERATION-CODE (WS-OPERATION-IDX) TO WS-OPERATION
+               PERFORM Call-GetSum
+           END-PERFORM
+
+           MOVE "A" TO WS-OPERATION
+           PERFORM Call-GetSum2
+
+           MOVE WS-WORST-RETURN-CODE TO RETURN-CODE
+           STOP RUN.
+
+       Raise-Return-Code.
+           IF WS-CANDIDATE-RETURN-CODE > WS-WORST-RETURN-CODE
+               MOVE WS-CANDIDATE-RETURN-CODE TO WS-WORST-RETURN-CODE
+           END-IF.
+
+       Call-GetSum.
+           MOVE "N" TO WS-GETSUM-CALL-FAILED
+           CALL 'GETSUM' USING WS-OPERATION, Num1, Num2, Sum1,
+                   WS-GETSUM-STATUS
+               ON EXCEPTION
+                   MOVE "Y" TO WS-GETSUM-CALL-FAILED
+                   MOVE 16 TO WS-CANDIDATE-RETURN-CODE
+                   PERFORM Raise-Return-Code
+                   PERFORM Log-GetSum-Error
+                   DISPLAY "Unable to call GETSUM"
+           END-CALL
+
+           IF NOT WS-GETSUM-CALL-DID-FAIL
+           EVALUATE WS-GETSUM-STATUS
+               WHEN 0
+                   DISPLAY WS-OPERATION ": " Num1 " , " Num2
+                       " = " Sum1
+               WHEN 1
+                   MOVE 8 TO WS-CANDIDATE-RETURN-CODE
+                   PERFORM Raise-Return-Code
+                   PERFORM Log-GetSum-Error
+                   DISPLAY "GETSUM overflow: " Num1 " and " Num2
+                       " do not fit the result field"
+               WHEN 2
+                   MOVE 8 TO WS-CANDIDATE-RETURN-CODE
+                   PERFORM Raise-Return-Code
+                   PERFORM Log-GetSum-Error
+                   DISPLAY "GETSUM error: division by zero"
+               WHEN 9
+                   MOVE 8 TO WS-CANDIDATE-RETURN-CODE
+                   PERFORM Raise-Return-Code
+                   PERFORM Log-GetSum-Error
+                   DISPLAY "GETSUM error: invalid operation "
+                       WS-OPERATION
+               WHEN OTHER
+                   MOVE 16 TO WS-CANDIDATE-RETURN-CODE
+                   PERFORM Raise-Return-Code
+                   PERFORM Log-GetSum-Error
+                   DISPLAY "GETSUM returned unexpected status "
+                       WS-GETSUM-STATUS
+           END-EVALUATE
+           END-IF.
+
+       Call-GetSum2.
+           MOVE "N" TO WS-GETSUM2-CALL-FAILED
+           CALL 'GETSUM2' USING WS-OPERATION, WS-AMOUNT-1,
+                   WS-AMOUNT-2, WS-AMOUNT-RESULT, WS-GETSUM2-STATUS
+               ON EXCEPTION
+                   MOVE "Y" TO WS-GETSUM2-CALL-FAILED
+                   MOVE 16 TO WS-CANDIDATE-RETURN-CODE
+                   PERFORM Raise-Return-Code
+                   PERFORM Log-GetSum2-Error
+                   DISPLAY "Unable to call GETSUM2"
+           END-CALL
+
+           IF NOT WS-GETSUM2-CALL-DID-FAIL
+           EVALUATE WS-GETSUM2-STATUS
+               WHEN 0
+                   MOVE WS-AMOUNT-1 TO WS-AMOUNT-DISPLAY-1
+                   MOVE WS-AMOUNT-2 TO WS-AMOUNT-DISPLAY-2
+                   MOVE WS-AMOUNT-RESULT TO WS-AMOUNT-DISPLAY-RESULT
+                   DISPLAY WS-AMOUNT-DISPLAY-1 " + "
+                       WS-AMOUNT-DISPLAY-2 " = "
+                       WS-AMOUNT-DISPLAY-RESULT
+               WHEN 1
+                   MOVE 8 TO WS-CANDIDATE-RETURN-CODE
+                   PERFORM Raise-Return-Code
+                   PERFORM Log-GetSum2-Error
+                   DISPLAY "GETSUM2 overflow: amounts do not fit "
+                       "the result field"
+               WHEN 2
+                   MOVE 8 TO WS-CANDIDATE-RETURN-CODE
+                   PERFORM Raise-Return-Code
+                   PERFORM Log-GetSum2-Error
+                   DISPLAY "GETSUM2 error: division by zero"
+               WHEN 9
+                   MOVE 8 TO WS-CANDIDATE-RETURN-CODE
+                   PERFORM Raise-Return-Code
+                   PERFORM Log-GetSum2-Error
+                   DISPLAY "GETSUM2 error: invalid operation "
+                       WS-OPERATION
+               WHEN OTHER
+                   MOVE 16 TO WS-CANDIDATE-RETURN-CODE
+                   PERFORM Raise-Return-Code
+                   PERFORM Log-GetSum2-Error
+                   DISPLAY "GETSUM2 returned unexpected status "
+                       WS-GETSUM2-STATUS
+           END-EVALUATE
+           END-IF.
+
+       Log-GetSum-Error.
+           MOVE FUNCTION CURRENT-DATE TO WS-ERROR-TIMESTAMP
+           PERFORM Open-Error-File
+           MOVE SPACES TO ERROR-RECORD
+           MOVE WS-ERROR-TIMESTAMP TO ERR-TIMESTAMP
+           MOVE WS-OPERATION TO ERR-OPERATION
+           MOVE Num1 TO ERR-OPERAND-1
+           MOVE Num2 TO ERR-OPERAND-2
+           MOVE "GETSUM call failed or returned error"
+               TO ERR-MESSAGE
+           WRITE ERROR-RECORD
+           CLOSE ERROR-FILE.
 
+       Log-GetSum2-Error.
+           MOVE FUNCTION CURRENT-DATE TO WS-ERROR-TIMESTAMP
+           PERFORM Open-Error-File
+           MOVE SPACES TO ERROR-RECORD
+           MOVE WS-ERROR-TIMESTAMP TO ERR-TIMESTAMP
+           MOVE WS-OPERATION TO ERR-OPERATION
+           MOVE WS-AMOUNT-1 TO ERR-OPERAND-1
+           MOVE WS-AMOUNT-2 TO ERR-OPERAND-2
+           MOVE "GETSUM2 call failed or returned error"
+               TO ERR-MESSAGE
+           WRITE ERROR-RECORD
+           CLOSE ERROR-FILE.
 
-       STOP RUN.
+       Open-Error-File.
+           IF WS-ERROR-FILE-STATUS = SPACES
+               OPEN OUTPUT ERROR-FILE
+           ELSE
+               OPEN EXTEND ERROR-FILE
+               IF WS-ERROR-FILE-STATUS = "35"
+                   OPEN OUTPUT ERROR-FILE
+               END-IF
+           END-IF.
