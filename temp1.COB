@@ -5,32 +5,443 @@
        AUTHOR. Albert Shevchuk.
        DATE-WRITTEN. October 25, 2020
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "EMPLOYEE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-SSNUM
+               FILE STATUS IS WS-EMPLOYEE-STATUS.
+           SELECT TIMECARD-FILE ASSIGN TO "TIMECARD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TIMECARD-STATUS.
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWORK.DAT".
+           SELECT SORTED-TIMECARD-FILE ASSIGN TO "TIMECARD.SRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SORTED-STATUS.
+           SELECT PAYROLL-REPORT ASSIGN TO "PAYROLL.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PAYROLL-STATUS.
+           SELECT EXCEPTION-REPORT ASSIGN TO "EXCEPTION.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+           SELECT NOCONSOLE-CONTROL-FILE ASSIGN TO "NOCONSOLE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NOCONSOLE-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD EMPLOYEE-MASTER.
+       01 EMPLOYEE-RECORD.
+           02 EMP-SSNUM.
+               03 EMP-SSAREA PIC 999.
+               03 EMP-SSGROUP PIC 99.
+               03 EMP-SSSERIAL PIC 9999.
+           02 EMP-NAME PIC X(30).
+           02 EMP-DELETE-FLAG PIC X.
+               88 EMP-MARKED-FOR-DELETION VALUE "Y".
+
+       FD TIMECARD-FILE.
+       01 TIMECARD-RECORD.
+           02 TC-SSNUM.
+               03 TC-SSAREA PIC 999.
+               03 TC-SSGROUP PIC 99.
+               03 TC-SSSERIAL PIC 9999.
+           02 TC-NUM1 PIC 999.
+           02 TC-NUM2 PIC 999.
+
+       SD SORT-WORK-FILE.
+       01 SORT-WORK-RECORD.
+           02 SW-SSNUM.
+               03 SW-SSAREA PIC 999.
+               03 SW-SSGROUP PIC 99.
+               03 SW-SSSERIAL PIC 9999.
+           02 SW-NUM1 PIC 999.
+           02 SW-NUM2 PIC 999.
+
+       FD SORTED-TIMECARD-FILE.
+       01 SORTED-TIMECARD-RECORD.
+           02 ST-SSNUM.
+               03 ST-SSAREA PIC 999.
+               03 ST-SSGROUP PIC 99.
+               03 ST-SSSERIAL PIC 9999.
+           02 ST-NUM1 PIC 999.
+           02 ST-NUM2 PIC 999.
+
+       FD PAYROLL-REPORT.
+       01 PAYROLL-RECORD.
+           02 PR-SSNUM-DISPLAY PIC X(11).
+           02 FILLER PIC X(3) VALUE SPACES.
+           02 PR-NUM1 PIC ZZ9.
+           02 FILLER PIC X(3) VALUE SPACES.
+           02 PR-NUM2 PIC ZZ9.
+           02 FILLER PIC X(3) VALUE SPACES.
+           02 PR-TOTAL PIC Z(6)9.
+           02 FILLER PIC X(3) VALUE SPACES.
+           02 PR-LABEL PIC X(20).
+
+       FD EXCEPTION-REPORT.
+       01 EXCEPTION-RECORD.
+           02 EXC-TYPE PIC X(20).
+           02 EXC-SSNUM-DISPLAY PIC X(11).
+           02 FILLER PIC X(3) VALUE SPACES.
+           02 EXC-DETAIL PIC X(40).
+
+       FD NOCONSOLE-CONTROL-FILE.
+       01 NOCONSOLE-CONTROL-RECORD.
+           02 NOCONSOLE-FLAG PIC X.
+
        WORKING-STORAGE SECTION.
        01 UserName PIC X(30) VALUE "you".
-       01 Num1 PIC 9 VALUE ZEROS.
-       01 Num2 PIC 9 Value ZEROS.
        01 Total PIC 99 VALUE 0.
        01 SSNum.
            02 SSArea PIC 999.
            02 SSGroup PIC 99.
            02 SSSerial PIC 9999.
        01 PIValue CONSTANT AS 3.14.
+       01 WS-EMPLOYEE-STATUS PIC XX VALUE SPACES.
+       01 WS-EMPLOYEE-MASTER-OPEN-SWITCH PIC X VALUE "N".
+           88 WS-EMPLOYEE-MASTER-OPEN VALUE "Y".
+       01 WS-TIMECARD-STATUS PIC XX VALUE SPACES.
+       01 WS-SORTED-STATUS PIC XX VALUE SPACES.
+       01 WS-PAYROLL-STATUS PIC XX VALUE SPACES.
+       01 WS-EXCEPTION-STATUS PIC XX VALUE SPACES.
+       01 WS-NOCONSOLE-STATUS PIC XX VALUE SPACES.
+      *> NOCONSOLE.DAT opts an unattended nightly-batch run out of the
+      *> interactive employee intake below, mirroring how temp4's
+      *> JOBSTEPS.DAT/RESTART.DAT control files gate behavior. Default to
+      *> "N" (interactive) when the control file is absent so a manual,
+      *> at-the-terminal run behaves exactly as it always has.
+       01 WS-NOCONSOLE-MODE PIC X VALUE "N".
+           88 WS-NOCONSOLE-BATCH VALUE "Y".
+       01 WS-VALID-SSN PIC X VALUE "N".
+       01 WS-EMPLOYEE-NAME PIC X(30) VALUE SPACES.
+       01 WS-TIMECARD-EOF PIC X VALUE "N".
+           88 WS-TIMECARD-DONE VALUE "Y".
+       01 WS-GRAND-TOTAL PIC 9(7) VALUE 0.
+       01 WS-EMPLOYEE-COUNT PIC 9(5) VALUE 0.
+       01 WS-EXCEPTION-COUNT PIC 9(5) VALUE 0.
+       01 WS-FIRST-TIMECARD-SWITCH PIC X VALUE "Y".
+           88 WS-FIRST-TIMECARD VALUE "Y".
+       01 WS-PREV-TIMECARD-SSNUM.
+           02 WS-PREV-SSAREA PIC 999.
+           02 WS-PREV-SSGROUP PIC 99.
+           02 WS-PREV-SSSERIAL PIC 9999.
+
+       01 WS-SSNUM-WORK.
+           02 WS-SSNUM-AREA PIC 999.
+           02 WS-SSNUM-GROUP PIC 99.
+           02 WS-SSNUM-SERIAL PIC 9999.
+       01 WS-SSNUM-DISPLAY PIC X(11) VALUE SPACES.
+
+       01 WS-STATE-OF-ISSUE PIC X(24) VALUE SPACES.
+       01 WS-STATE-IDX PIC 99 VALUE 0.
+       01 WS-STATE-TABLE-SIZE PIC 99 VALUE 54.
+
+      *> Historical SSA area-to-state-of-issue assignment ranges
+      *> (pre-2011 randomization). This table only covers the original
+      *> low-range assignments (001-586); SSA continued issuing numbers in
+      *> the 587-899 range (skipping 666) for decades after this table's
+      *> source data was compiled, so an area outside 001-586 can still be
+      *> a real, validly-issued number - it is just not in this lookup.
+      *> Areas not covered fall through to a message that says so rather
+      *> than asserting the number itself is unassigned.
+       01 WS-STATE-TABLE-VALUES.
+           02 FILLER PIC X(30) VALUE "001003NEW HAMPSHIRE           ".
+           02 FILLER PIC X(30) VALUE "004007MAINE                   ".
+           02 FILLER PIC X(30) VALUE "008009VERMONT                 ".
+           02 FILLER PIC X(30) VALUE "010034MASSACHUSETTS           ".
+           02 FILLER PIC X(30) VALUE "035039RHODE ISLAND            ".
+           02 FILLER PIC X(30) VALUE "040049CONNECTICUT             ".
+           02 FILLER PIC X(30) VALUE "050134NEW YORK                ".
+           02 FILLER PIC X(30) VALUE "135158NEW JERSEY              ".
+           02 FILLER PIC X(30) VALUE "159211PENNSYLVANIA            ".
+           02 FILLER PIC X(30) VALUE "212220MARYLAND                ".
+           02 FILLER PIC X(30) VALUE "221222DELAWARE                ".
+           02 FILLER PIC X(30) VALUE "223231VIRGINIA                ".
+           02 FILLER PIC X(30) VALUE "232236WEST VIRGINIA           ".
+           02 FILLER PIC X(30) VALUE "237246NORTH CAROLINA          ".
+           02 FILLER PIC X(30) VALUE "247251SOUTH CAROLINA          ".
+           02 FILLER PIC X(30) VALUE "252260GEORGIA                 ".
+           02 FILLER PIC X(30) VALUE "261267FLORIDA                 ".
+           02 FILLER PIC X(30) VALUE "268302OHIO                    ".
+           02 FILLER PIC X(30) VALUE "303317INDIANA                 ".
+           02 FILLER PIC X(30) VALUE "318361ILLINOIS                ".
+           02 FILLER PIC X(30) VALUE "362386MICHIGAN                ".
+           02 FILLER PIC X(30) VALUE "387399WISCONSIN               ".
+           02 FILLER PIC X(30) VALUE "400407KENTUCKY                ".
+           02 FILLER PIC X(30) VALUE "408415TENNESSEE               ".
+           02 FILLER PIC X(30) VALUE "416424ALABAMA                 ".
+           02 FILLER PIC X(30) VALUE "425428MISSISSIPPI             ".
+           02 FILLER PIC X(30) VALUE "429432ARKANSAS                ".
+           02 FILLER PIC X(30) VALUE "433439LOUISIANA               ".
+           02 FILLER PIC X(30) VALUE "440448OKLAHOMA                ".
+           02 FILLER PIC X(30) VALUE "449467TEXAS                   ".
+           02 FILLER PIC X(30) VALUE "468477MINNESOTA               ".
+           02 FILLER PIC X(30) VALUE "478485IOWA                    ".
+           02 FILLER PIC X(30) VALUE "486500MISSOURI                ".
+           02 FILLER PIC X(30) VALUE "501502NORTH DAKOTA            ".
+           02 FILLER PIC X(30) VALUE "503504SOUTH DAKOTA            ".
+           02 FILLER PIC X(30) VALUE "505508NEBRASKA                ".
+           02 FILLER PIC X(30) VALUE "509515KANSAS                  ".
+           02 FILLER PIC X(30) VALUE "516517MONTANA                 ".
+           02 FILLER PIC X(30) VALUE "518519IDAHO                   ".
+           02 FILLER PIC X(30) VALUE "520520WYOMING                 ".
+           02 FILLER PIC X(30) VALUE "521524COLORADO                ".
+           02 FILLER PIC X(30) VALUE "525525NEW MEXICO              ".
+           02 FILLER PIC X(30) VALUE "526527ARIZONA                 ".
+           02 FILLER PIC X(30) VALUE "528529UTAH                    ".
+           02 FILLER PIC X(30) VALUE "530530NEVADA                  ".
+           02 FILLER PIC X(30) VALUE "531539WASHINGTON              ".
+           02 FILLER PIC X(30) VALUE "540544OREGON                  ".
+           02 FILLER PIC X(30) VALUE "545573CALIFORNIA              ".
+           02 FILLER PIC X(30) VALUE "574574ALASKA                  ".
+           02 FILLER PIC X(30) VALUE "575576HAWAII                  ".
+           02 FILLER PIC X(30) VALUE "577579DISTRICT OF COLUMBIA    ".
+           02 FILLER PIC X(30) VALUE "580580VIRGIN ISLANDS          ".
+           02 FILLER PIC X(30) VALUE "581584PUERTO RICO             ".
+           02 FILLER PIC X(30) VALUE "586586GUAM/SAMOA/PHILIPPINE   ".
+       01 WS-STATE-TABLE REDEFINES WS-STATE-TABLE-VALUES.
+           02 WS-STATE-ENTRY OCCURS 54 TIMES.
+               03 SSA-LOW-AREA PIC 999.
+               03 SSA-HIGH-AREA PIC 999.
+               03 SSA-STATE-NAME PIC X(24).
 
        PROCEDURE DIVISION.
-       DISPLAY "What is your name?"
-       ACCEPT UserName
-       DISPLAY "Hello " UserName
-       MOVE ZERO TO UserName
-       DISPLAY UserName
-       DISPLAY "Enter 2 values to sum"
-       ACCEPT Num1
-       ACCEPT Num2
-       COMPUTE Total = Num1 + Num2
-       DISPLAY Num1 " + " Num2 " = " Total
-       DISPLAY "Enter your social security number "
-       ACCEPT SSNum
-       DISPLAY "Area " SSArea
+       MOVE 0 TO RETURN-CODE
+       PERFORM Load-Noconsole-Control
+       IF WS-NOCONSOLE-BATCH
+           DISPLAY "NOCONSOLE.DAT present - running unattended, "
+               "skipping interactive employee intake"
+       ELSE
+           DISPLAY "What is your name?"
+           ACCEPT UserName
+           DISPLAY "Hello " UserName
+           MOVE UserName TO WS-EMPLOYEE-NAME
+           MOVE ZERO TO UserName
+           DISPLAY UserName
+           PERFORM UNTIL WS-VALID-SSN = "Y"
+               DISPLAY "Enter your social security number "
+               ACCEPT SSNum
+               PERFORM Validate-SSArea
+           END-PERFORM
+           DISPLAY "Area " SSArea
+           PERFORM Lookup-State-Of-Issue
+           PERFORM Save-Employee-Record
+       END-IF
+       PERFORM Process-Timecard-Batch
 
        STOP RUN.
+
+       Load-Noconsole-Control.
+           OPEN INPUT NOCONSOLE-CONTROL-FILE
+           IF WS-NOCONSOLE-STATUS = "00"
+               READ NOCONSOLE-CONTROL-FILE
+                   AT END CONTINUE
+               END-READ
+               IF WS-NOCONSOLE-STATUS = "00"
+                   MOVE NOCONSOLE-FLAG TO WS-NOCONSOLE-MODE
+               END-IF
+               CLOSE NOCONSOLE-CONTROL-FILE
+           ELSE
+               DISPLAY "No NOCONSOLE.DAT control file found, "
+                   "running interactively"
+           END-IF.
+
+       Validate-SSArea.
+           IF SSArea = 000 OR SSArea = 666 OR
+                   (SSArea >= 900 AND SSArea <= 999)
+               DISPLAY "Invalid SSA area number " SSArea
+                   ", please re-enter"
+               MOVE "N" TO WS-VALID-SSN
+               MOVE SSNum TO WS-SSNUM-WORK
+               PERFORM Format-SSNum-For-Report
+               MOVE SPACES TO EXCEPTION-RECORD
+               MOVE "REJECTED SSN" TO EXC-TYPE
+               MOVE WS-SSNUM-DISPLAY TO EXC-SSNUM-DISPLAY
+               MOVE "Invalid SSA area number" TO EXC-DETAIL
+               PERFORM Open-Exception-Report
+               WRITE EXCEPTION-RECORD
+               CLOSE EXCEPTION-REPORT
+           ELSE
+               MOVE "Y" TO WS-VALID-SSN
+           END-IF.
+
+       Lookup-State-Of-Issue.
+           MOVE "Out of lookup's range" TO WS-STATE-OF-ISSUE
+           PERFORM VARYING WS-STATE-IDX FROM 1 BY 1
+                   UNTIL WS-STATE-IDX > WS-STATE-TABLE-SIZE
+               IF SSArea >= SSA-LOW-AREA (WS-STATE-IDX)
+                       AND SSArea <= SSA-HIGH-AREA (WS-STATE-IDX)
+                   MOVE SSA-STATE-NAME (WS-STATE-IDX) TO WS-STATE-OF-ISSUE
+                   MOVE WS-STATE-TABLE-SIZE TO WS-STATE-IDX
+               END-IF
+           END-PERFORM
+           DISPLAY "State of issue: " WS-STATE-OF-ISSUE.
+
+       Save-Employee-Record.
+           PERFORM Open-Employee-Master
+           IF WS-EMPLOYEE-MASTER-OPEN
+               MOVE SSNum TO EMP-SSNUM
+               MOVE WS-EMPLOYEE-NAME TO EMP-NAME
+               MOVE "N" TO EMP-DELETE-FLAG
+               WRITE EMPLOYEE-RECORD
+                   INVALID KEY
+                       REWRITE EMPLOYEE-RECORD
+                           INVALID KEY
+                               DISPLAY
+                                   "Unable to save employee record, status "
+                                   WS-EMPLOYEE-STATUS
+                       END-REWRITE
+                   NOT INVALID KEY
+                       DISPLAY "Employee record saved"
+               END-WRITE
+               CLOSE EMPLOYEE-MASTER
+           END-IF.
+
+      *> This build's GnuCOBOL runtime has no ISAM handler compiled in
+      *> (`cobc --info` reports "indexed file handler : disabled"), so
+      *> OPEN on an ORGANIZATION IS INDEXED file always fails here with
+      *> status 91, regardless of what a full ISAM-enabled deployment
+      *> would do. EMPLOYEE-MASTER's key is an open-ended 9-digit SSN, so
+      *> (unlike CHECKPOINT-MASTER's handful of fixed step names) there is
+      *> no small, bounded RELATIVE-file substitute that would not be a
+      *> worse hack than the problem it solves. Rather than let that
+      *> environment gap take down the whole program, a failed open is
+      *> reported as a non-fatal warning (RETURN-CODE 4) and intake/batch
+      *> processing continues - Process-Timecard-Batch does not depend on
+      *> EMPLOYEE-MASTER, so there is no reason the payroll run should not
+      *> still happen just because this run's employee record could not be
+      *> persisted.
+       Open-Employee-Master.
+           MOVE "N" TO WS-EMPLOYEE-MASTER-OPEN-SWITCH
+           OPEN I-O EMPLOYEE-MASTER
+           IF WS-EMPLOYEE-STATUS = "35"
+               OPEN OUTPUT EMPLOYEE-MASTER
+               CLOSE EMPLOYEE-MASTER
+               OPEN I-O EMPLOYEE-MASTER
+           END-IF
+           IF WS-EMPLOYEE-STATUS NOT = "00"
+               DISPLAY "Unable to open EMPLOYEE-MASTER, status "
+                   WS-EMPLOYEE-STATUS
+                   " - employee record will not be saved this run"
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE "Y" TO WS-EMPLOYEE-MASTER-OPEN-SWITCH
+           END-IF.
+
+       Process-Timecard-Batch.
+           OPEN INPUT TIMECARD-FILE
+           IF WS-TIMECARD-STATUS = "35"
+               DISPLAY "No TIMECARD.DAT found, skipping payroll batch"
+           ELSE
+               IF WS-TIMECARD-STATUS NOT = "00"
+                   DISPLAY "Unable to open TIMECARD.DAT, status "
+                       WS-TIMECARD-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               CLOSE TIMECARD-FILE
+               SORT SORT-WORK-FILE ON ASCENDING KEY SW-SSNUM
+                   USING TIMECARD-FILE
+                   GIVING SORTED-TIMECARD-FILE
+               OPEN INPUT SORTED-TIMECARD-FILE
+               IF WS-SORTED-STATUS NOT = "00"
+                   DISPLAY "Unable to open TIMECARD.SRT, status "
+                       WS-SORTED-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               OPEN OUTPUT PAYROLL-REPORT
+               IF WS-PAYROLL-STATUS NOT = "00"
+                   DISPLAY "Unable to open PAYROLL.RPT, status "
+                       WS-PAYROLL-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               READ SORTED-TIMECARD-FILE
+                   AT END SET WS-TIMECARD-DONE TO TRUE
+               END-READ
+               PERFORM UNTIL WS-TIMECARD-DONE
+                   PERFORM Process-One-Timecard
+                   READ SORTED-TIMECARD-FILE
+                       AT END SET WS-TIMECARD-DONE TO TRUE
+                   END-READ
+               END-PERFORM
+               PERFORM Write-Payroll-Grand-Total
+               CLOSE PAYROLL-REPORT
+               CLOSE SORTED-TIMECARD-FILE
+               DISPLAY "Payroll batch complete - employees: "
+                   WS-EMPLOYEE-COUNT " exceptions: " WS-EXCEPTION-COUNT
+                   " grand total: " WS-GRAND-TOTAL
+           END-IF.
+
+       Process-One-Timecard.
+           MOVE ST-SSNUM TO WS-SSNUM-WORK
+           PERFORM Format-SSNum-For-Report
+           IF NOT WS-FIRST-TIMECARD
+                   AND ST-SSNUM = WS-PREV-TIMECARD-SSNUM
+               PERFORM Log-Duplicate-Timecard
+           ELSE
+               MOVE "N" TO WS-FIRST-TIMECARD-SWITCH
+               MOVE ST-SSNUM TO WS-PREV-TIMECARD-SSNUM
+               ADD 1 TO WS-EMPLOYEE-COUNT
+               COMPUTE Total = ST-NUM1 + ST-NUM2
+                   ON SIZE ERROR
+                       PERFORM Log-Timecard-Overflow
+                   NOT ON SIZE ERROR
+                       PERFORM Write-Payroll-Detail
+               END-COMPUTE
+           END-IF.
+
+       Write-Payroll-Detail.
+           ADD Total TO WS-GRAND-TOTAL
+           MOVE SPACES TO PAYROLL-RECORD
+           MOVE WS-SSNUM-DISPLAY TO PR-SSNUM-DISPLAY
+           MOVE ST-NUM1 TO PR-NUM1
+           MOVE ST-NUM2 TO PR-NUM2
+           MOVE Total TO PR-TOTAL
+           MOVE "PAYROLL DETAIL" TO PR-LABEL
+           WRITE PAYROLL-RECORD.
+
+       Log-Duplicate-Timecard.
+           ADD 1 TO WS-EXCEPTION-COUNT
+           MOVE SPACES TO EXCEPTION-RECORD
+           MOVE "DUPLICATE SSNUM" TO EXC-TYPE
+           MOVE WS-SSNUM-DISPLAY TO EXC-SSNUM-DISPLAY
+           MOVE "Duplicate TIMECARD entry skipped" TO EXC-DETAIL
+           PERFORM Open-Exception-Report
+           WRITE EXCEPTION-RECORD
+           CLOSE EXCEPTION-REPORT.
+
+       Write-Payroll-Grand-Total.
+           MOVE SPACES TO PAYROLL-RECORD
+           MOVE ZERO TO PR-NUM1
+           MOVE ZERO TO PR-NUM2
+           MOVE WS-GRAND-TOTAL TO PR-TOTAL
+           MOVE "GRAND TOTAL" TO PR-LABEL
+           WRITE PAYROLL-RECORD.
+
+       Log-Timecard-Overflow.
+           ADD 1 TO WS-EXCEPTION-COUNT
+           MOVE SPACES TO EXCEPTION-RECORD
+           MOVE "TOTAL OVERFLOW" TO EXC-TYPE
+           MOVE WS-SSNUM-DISPLAY TO EXC-SSNUM-DISPLAY
+           MOVE "Num1 + Num2 will not fit PIC 99 Total" TO EXC-DETAIL
+           PERFORM Open-Exception-Report
+           WRITE EXCEPTION-RECORD
+           CLOSE EXCEPTION-REPORT.
+
+       Open-Exception-Report.
+           IF WS-EXCEPTION-STATUS = SPACES
+               OPEN OUTPUT EXCEPTION-REPORT
+           ELSE
+               OPEN EXTEND EXCEPTION-REPORT
+               IF WS-EXCEPTION-STATUS = "35"
+                   OPEN OUTPUT EXCEPTION-REPORT
+               END-IF
+           END-IF.
+
+       Format-SSNum-For-Report.
+           STRING WS-SSNUM-AREA "-" WS-SSNUM-GROUP "-" WS-SSNUM-SERIAL
+               DELIMITED BY SIZE INTO WS-SSNUM-DISPLAY
+           END-STRING.
