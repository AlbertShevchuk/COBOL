@@ -6,26 +6,399 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANSACTIONS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANSACTION-STATUS.
+           SELECT JOB-STEPS-FILE ASSIGN TO "JOBSTEPS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOBSTEPS-STATUS.
+           SELECT RESTART-CONTROL-FILE ASSIGN TO "RESTART.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+      *> CHECKPOINT-MASTER was originally keyed (ORGANIZATION IS INDEXED,
+      *> RECORD KEY IS CKPT-STEP-NAME), but this GnuCOBOL build has no
+      *> ISAM handler compiled in (`cobc --info` reports "indexed file
+      *> handler : disabled"), so that OPEN always fails here with status
+      *> 91 and req 006's restart/checkpoint logic never actually ran.
+      *> The checkpoint keyspace is just the handful of step names this
+      *> program has paragraphs for, so - unlike EMPLOYEE-MASTER's
+      *> open-ended SSN keyspace - it maps cleanly onto a small fixed set
+      *> of RELATIVE record slots. See WS-CKPT-STEP-TABLE-VALUES and
+      *> Resolve-Checkpoint-Rel-Key below.
+           SELECT CHECKPOINT-MASTER ASSIGN TO "CHECKPOINT.DAT"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-CKPT-REL-KEY
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD TRANSACTION-FILE.
+       01 TRANSACTION-RECORD.
+           02 TRANS-TYPE PIC X.
+           02 TRANS-CONTROL PIC X(5).
+           02 TRANS-AMOUNT PIC 9(5)V99.
+           02 FILLER PIC X(20).
+
+       FD JOB-STEPS-FILE.
+       01 JOB-STEP-RECORD.
+           02 JS-STEP-NAME PIC X(10).
+           02 JS-RUN-FLAG PIC X.
+
+       FD RESTART-CONTROL-FILE.
+       01 RESTART-CONTROL-RECORD.
+           02 RESTART-FLAG PIC X.
+
+       FD CHECKPOINT-MASTER.
+       01 CHECKPOINT-RECORD.
+           02 CKPT-STEP-NAME PIC X(10).
+           02 CKPT-LAST-RECORD-NUM PIC 9(7).
+           02 CKPT-LAST-CONTROL PIC X(5).
+           02 CKPT-STATUS PIC X(8).
+
+       FD AUDIT-FILE.
+       01 AUDIT-RECORD.
+           02 AUD-STEP-NAME PIC X(10).
+           02 AUD-EVENT PIC X(5).
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 AUD-TIMESTAMP PIC X(21).
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 AUD-DETAIL PIC X(30).
+
        WORKING-STORAGE SECTION.
+       01 WS-TRANSACTION-STATUS PIC XX VALUE SPACES.
+       01 WS-JOBSTEPS-STATUS PIC XX VALUE SPACES.
+       01 WS-RESTART-STATUS PIC XX VALUE SPACES.
+       01 WS-CHECKPOINT-STATUS PIC XX VALUE SPACES.
+       01 WS-AUDIT-STATUS PIC XX VALUE SPACES.
+       01 WS-EOF-SWITCH PIC X VALUE "N".
+           88 WS-EOF VALUE "Y".
+       01 WS-JOBSTEPS-EOF-SWITCH PIC X VALUE "N".
+           88 WS-JOBSTEPS-EOF VALUE "Y".
+       01 WS-FIRST-RECORD-SWITCH PIC X VALUE "Y".
+           88 WS-FIRST-RECORD VALUE "Y".
+       01 WS-PREV-CONTROL PIC X(5) VALUE SPACES.
+       01 WS-GROUP-RECORD-COUNT PIC 9(5) VALUE 0.
+       01 WS-GROUP-TOTAL PIC 9(7)V99 VALUE 0.
+       01 WS-GRAND-RECORD-COUNT PIC 9(5) VALUE 0.
+       01 WS-GRAND-TOTAL PIC 9(7)V99 VALUE 0.
+
+      *> Req 005 - which job steps operations have enabled for tonight's
+      *> run. Default to "Y" so a missing JOBSTEPS.DAT runs everything,
+      *> matching temp1's "missing control file => proceed" convention.
+       01 WS-RUN-SUBTWO PIC X VALUE "Y".
+           88 WS-SUBTWO-ENABLED VALUE "Y".
+       01 WS-RUN-SUBTHREE PIC X VALUE "Y".
+           88 WS-SUBTHREE-ENABLED VALUE "Y".
+       01 WS-RUN-SUBFOUR PIC X VALUE "Y".
+           88 WS-SUBFOUR-ENABLED VALUE "Y".
+
+      *> Req 006 - restart/checkpoint. WS-RECORD-NUM is the sequential
+      *> position of the record currently being read from TRANSACTION-FILE.
+      *> A restart resumes after the last record SubFour checkpointed as
+      *> complete (SubFour's checkpoint is authoritative because, within a
+      *> control group, SubTwo/SubThree have already run by the time SubFour
+      *> fires the group's break).
+       01 WS-RESTART-MODE PIC X VALUE "N".
+           88 WS-RESTART-REQUESTED VALUE "Y".
+       01 WS-RECORD-NUM PIC 9(7) VALUE 0.
+       01 WS-RESTART-SKIP-THROUGH PIC 9(7) VALUE 0.
+       01 WS-CKPT-STEP-NAME-ARG PIC X(10) VALUE SPACES.
+      *> The record number a checkpoint is actually for. SubFour fires
+      *> mid-loop on a control break, after WS-RECORD-NUM has already been
+      *> advanced to the NEXT group's first record, so SubFour cannot use
+      *> WS-RECORD-NUM directly - it would checkpoint a record that has not
+      *> been dispatched yet. WS-GROUP-LAST-RECORD-NUM instead tracks the
+      *> record number as of the last record actually dispatched, so it
+      *> still points at the completed group's last record when SubFour
+      *> runs the break.
+       01 WS-GROUP-LAST-RECORD-NUM PIC 9(7) VALUE 0.
+       01 WS-CKPT-RECORD-NUM-ARG PIC 9(7) VALUE 0.
+
+      *> Step-name-to-RELATIVE-slot lookup for CHECKPOINT-MASTER (see the
+      *> comment on the SELECT clause above), built the same way as the
+      *> other code-to-value tables in this codebase (e.g. temp5.COB's
+      *> WS-OPERATION-TABLE, temp1.COB's WS-STATE-TABLE).
+       01 WS-CKPT-STEP-TABLE-VALUES.
+           02 FILLER PIC X(10) VALUE "SUBONE".
+           02 FILLER PIC X(10) VALUE "SUBTWO".
+           02 FILLER PIC X(10) VALUE "SUBTHREE".
+           02 FILLER PIC X(10) VALUE "SUBFOUR".
+       01 WS-CKPT-STEP-TABLE REDEFINES WS-CKPT-STEP-TABLE-VALUES.
+           02 WS-CKPT-STEP-ENTRY PIC X(10) OCCURS 4 TIMES.
+       01 WS-CKPT-STEP-IDX PIC 9 VALUE 0.
+       01 WS-CKPT-REL-KEY PIC 9 VALUE 0.
+
+      *> Req 007 - audit trail.
+       01 WS-AUDIT-STEP-NAME PIC X(10) VALUE SPACES.
+       01 WS-AUDIT-EVENT PIC X(5) VALUE SPACES.
+       01 WS-AUDIT-TIMESTAMP PIC X(21) VALUE SPACES.
+
        PROCEDURE DIVISION.
        SubOne.
+           MOVE 0 TO RETURN-CODE
+           PERFORM Load-Job-Steps
+           PERFORM Load-Restart-Control
+           MOVE "SUBONE" TO WS-AUDIT-STEP-NAME
+           MOVE "START" TO WS-AUDIT-EVENT
+           PERFORM Write-Audit-Event
            DISPLAY "In Paragraph 1"
-           PERFORM SubTwo
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-TRANSACTION-STATUS NOT = "00"
+               DISPLAY "Unable to open TRANSACTIONS.DAT, status "
+                   WS-TRANSACTION-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF WS-RESTART-REQUESTED
+               PERFORM Load-Checkpoints
+               MOVE WS-RESTART-SKIP-THROUGH TO WS-GROUP-LAST-RECORD-NUM
+           END-IF
+           READ TRANSACTION-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ
+           PERFORM UNTIL WS-EOF
+               ADD 1 TO WS-RECORD-NUM
+               IF WS-RESTART-REQUESTED
+                       AND WS-RECORD-NUM <= WS-RESTART-SKIP-THROUGH
+                   MOVE "N" TO WS-FIRST-RECORD-SWITCH
+                   MOVE TRANS-CONTROL TO WS-PREV-CONTROL
+                   MOVE WS-RECORD-NUM TO WS-GROUP-LAST-RECORD-NUM
+               ELSE
+                   IF NOT WS-FIRST-RECORD
+                           AND TRANS-CONTROL NOT = WS-PREV-CONTROL
+                           AND WS-SUBFOUR-ENABLED
+                           AND WS-GROUP-RECORD-COUNT > 0
+                       PERFORM SubFour
+                   END-IF
+                   MOVE "N" TO WS-FIRST-RECORD-SWITCH
+                   MOVE TRANS-CONTROL TO WS-PREV-CONTROL
+                   EVALUATE TRANS-TYPE
+                       WHEN "2"
+                           IF WS-SUBTWO-ENABLED
+                               PERFORM SubTwo
+                           ELSE
+                               DISPLAY "SubTwo disabled for this run, "
+                                   "skipping control " TRANS-CONTROL
+                           END-IF
+                       WHEN "3"
+                           IF WS-SUBTHREE-ENABLED
+                               PERFORM SubThree
+                           ELSE
+                               DISPLAY "SubThree disabled for this run, "
+                                   "skipping control " TRANS-CONTROL
+                           END-IF
+                       WHEN OTHER
+                           DISPLAY "Unknown record type " TRANS-TYPE
+                   END-EVALUATE
+                   ADD 1 TO WS-GROUP-RECORD-COUNT
+                   ADD TRANS-AMOUNT TO WS-GROUP-TOTAL
+      *> Grand totals are accumulated here, unconditionally, rather than
+      *> rolled up out of the group totals inside SubFour - SubFour only
+      *> runs on a control break, and JOBSTEPS.DAT (req 005) can disable
+      *> it for the run. The grand totals reported at job-complete must
+      *> reflect every record SubOne actually dispatched regardless of
+      *> whether SubFour's per-group reporting/checkpoint step runs.
+                   ADD 1 TO WS-GRAND-RECORD-COUNT
+                   ADD TRANS-AMOUNT TO WS-GRAND-TOTAL
+                   MOVE WS-RECORD-NUM TO WS-GROUP-LAST-RECORD-NUM
+               END-IF
+               READ TRANSACTION-FILE
+                   AT END SET WS-EOF TO TRUE
+               END-READ
+           END-PERFORM
+           IF WS-SUBFOUR-ENABLED AND WS-GROUP-RECORD-COUNT > 0
+               PERFORM SubFour
+           END-IF
+           CLOSE TRANSACTION-FILE
            DISPLAY " Returned to Paragraph 1"
-           PERFORM SubFour 2 TIMES
+           DISPLAY "Job complete - records: " WS-GRAND-RECORD-COUNT
+               " total: " WS-GRAND-TOTAL
+           MOVE "SUBONE" TO WS-CKPT-STEP-NAME-ARG
+           MOVE WS-RECORD-NUM TO WS-CKPT-RECORD-NUM-ARG
+           PERFORM Write-Checkpoint
+           MOVE "SUBONE" TO WS-AUDIT-STEP-NAME
+           MOVE "END" TO WS-AUDIT-EVENT
+           PERFORM Write-Audit-Event
            STOP RUN.
 
        SubThree.
-           DISPLAY "In Paragraph 3".
+           MOVE "SUBTHREE" TO WS-AUDIT-STEP-NAME
+           MOVE "START" TO WS-AUDIT-EVENT
+           PERFORM Write-Audit-Event
+           DISPLAY "In Paragraph 3, control " TRANS-CONTROL
+               " amount " TRANS-AMOUNT
+           MOVE "SUBTHREE" TO WS-CKPT-STEP-NAME-ARG
+           MOVE WS-RECORD-NUM TO WS-CKPT-RECORD-NUM-ARG
+           PERFORM Write-Checkpoint
+           MOVE "SUBTHREE" TO WS-AUDIT-STEP-NAME
+           MOVE "END" TO WS-AUDIT-EVENT
+           PERFORM Write-Audit-Event.
 
        SubTwo.
-           DISPLAY "In Paragraph 2"
-           PERFORM SubThree
-           DISPLAY "Return to Paragraph 2".
+           MOVE "SUBTWO" TO WS-AUDIT-STEP-NAME
+           MOVE "START" TO WS-AUDIT-EVENT
+           PERFORM Write-Audit-Event
+           DISPLAY "In Paragraph 2, control " TRANS-CONTROL
+               " amount " TRANS-AMOUNT
+           DISPLAY "Return to Paragraph 2"
+           MOVE "SUBTWO" TO WS-CKPT-STEP-NAME-ARG
+           MOVE WS-RECORD-NUM TO WS-CKPT-RECORD-NUM-ARG
+           PERFORM Write-Checkpoint
+           MOVE "SUBTWO" TO WS-AUDIT-STEP-NAME
+           MOVE "END" TO WS-AUDIT-EVENT
+           PERFORM Write-Audit-Event.
 
        SubFour.
-           DISPLAY "Repeat Again"
+           MOVE "SUBFOUR" TO WS-AUDIT-STEP-NAME
+           MOVE "START" TO WS-AUDIT-EVENT
+           PERFORM Write-Audit-Event
+           IF WS-GROUP-RECORD-COUNT > 0
+               DISPLAY "Control break on " WS-PREV-CONTROL
+                   " - records: " WS-GROUP-RECORD-COUNT
+                   " total: " WS-GROUP-TOTAL
+      *> Grand totals are accumulated unconditionally in SubOne's main
+      *> loop (see the comment there) so they are correct even when
+      *> SubFour is disabled; this paragraph only resets the per-group
+      *> counters once they have been reported.
+               MOVE 0 TO WS-GROUP-RECORD-COUNT
+               MOVE 0 TO WS-GROUP-TOTAL
+           END-IF
+           MOVE "SUBFOUR" TO WS-CKPT-STEP-NAME-ARG
+           MOVE WS-GROUP-LAST-RECORD-NUM TO WS-CKPT-RECORD-NUM-ARG
+           PERFORM Write-Checkpoint
+           MOVE "SUBFOUR" TO WS-AUDIT-STEP-NAME
+           MOVE "END" TO WS-AUDIT-EVENT
+           PERFORM Write-Audit-Event.
+
+       Load-Job-Steps.
+           OPEN INPUT JOB-STEPS-FILE
+           IF WS-JOBSTEPS-STATUS = "00"
+               READ JOB-STEPS-FILE
+                   AT END SET WS-JOBSTEPS-EOF TO TRUE
+               END-READ
+               PERFORM UNTIL WS-JOBSTEPS-EOF
+                   EVALUATE JS-STEP-NAME
+                       WHEN "SUBTWO"
+                           MOVE JS-RUN-FLAG TO WS-RUN-SUBTWO
+                       WHEN "SUBTHREE"
+                           MOVE JS-RUN-FLAG TO WS-RUN-SUBTHREE
+                       WHEN "SUBFOUR"
+                           MOVE JS-RUN-FLAG TO WS-RUN-SUBFOUR
+                       WHEN OTHER
+                           DISPLAY "Unknown job step " JS-STEP-NAME
+                               " ignored"
+                   END-EVALUATE
+                   READ JOB-STEPS-FILE
+                       AT END SET WS-JOBSTEPS-EOF TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE JOB-STEPS-FILE
+           ELSE
+               DISPLAY "No JOBSTEPS.DAT control file found, "
+                   "running all steps"
+           END-IF.
+
+       Load-Restart-Control.
+           OPEN INPUT RESTART-CONTROL-FILE
+           IF WS-RESTART-STATUS = "00"
+               READ RESTART-CONTROL-FILE
+                   AT END CONTINUE
+               END-READ
+               IF WS-RESTART-STATUS = "00"
+                   MOVE RESTART-FLAG TO WS-RESTART-MODE
+               END-IF
+               CLOSE RESTART-CONTROL-FILE
+           ELSE
+               DISPLAY "No RESTART.DAT control file found, running fresh"
+           END-IF.
+
+       Resolve-Checkpoint-Rel-Key.
+           MOVE 0 TO WS-CKPT-REL-KEY
+           PERFORM VARYING WS-CKPT-STEP-IDX FROM 1 BY 1
+                   UNTIL WS-CKPT-STEP-IDX > 4
+               IF WS-CKPT-STEP-ENTRY (WS-CKPT-STEP-IDX) = WS-CKPT-STEP-NAME-ARG
+                   MOVE WS-CKPT-STEP-IDX TO WS-CKPT-REL-KEY
+                   MOVE 4 TO WS-CKPT-STEP-IDX
+               END-IF
+           END-PERFORM.
+
+       Load-Checkpoints.
+           OPEN INPUT CHECKPOINT-MASTER
+           IF WS-CHECKPOINT-STATUS = "00"
+               MOVE "SUBFOUR" TO WS-CKPT-STEP-NAME-ARG
+               PERFORM Resolve-Checkpoint-Rel-Key
+               READ CHECKPOINT-MASTER
+                   INVALID KEY
+      *> A restart was explicitly requested (RESTART.DAT=Y) but there is
+      *> no SubFour checkpoint to resume from. This reprocesses the whole
+      *> TRANSACTION-FILE from the top - most likely because this is the
+      *> very first run, but it is also exactly what happens if SUBFOUR
+      *> was disabled via JOBSTEPS.DAT on the run being restarted (no
+      *> checkpoint is ever written in that case). Flag it as a warning
+      *> rather than silently proceeding either way.
+                       DISPLAY "WARNING: restart requested but no prior "
+                           "SubFour checkpoint was found - reprocessing "
+                           "TRANSACTIONS.DAT from the top. If SUBFOUR was "
+                           "disabled for the run being restarted, this "
+                           "restart will not skip anything."
+                       MOVE 4 TO RETURN-CODE
+                   NOT INVALID KEY
+                       MOVE CKPT-LAST-RECORD-NUM TO WS-RESTART-SKIP-THROUGH
+                       DISPLAY "Restarting after record "
+                           WS-RESTART-SKIP-THROUGH
+               END-READ
+               CLOSE CHECKPOINT-MASTER
+           ELSE
+               DISPLAY "WARNING: restart requested but no CHECKPOINT.DAT "
+                   "found - reprocessing TRANSACTIONS.DAT from the top"
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+
+       Write-Checkpoint.
+           PERFORM Resolve-Checkpoint-Rel-Key
+           OPEN I-O CHECKPOINT-MASTER
+           IF WS-CHECKPOINT-STATUS = "35"
+               OPEN OUTPUT CHECKPOINT-MASTER
+               CLOSE CHECKPOINT-MASTER
+               OPEN I-O CHECKPOINT-MASTER
+           END-IF
+           IF WS-CHECKPOINT-STATUS NOT = "00"
+               DISPLAY "Unable to open CHECKPOINT.DAT, status "
+                   WS-CHECKPOINT-STATUS
+           ELSE
+               MOVE WS-CKPT-STEP-NAME-ARG TO CKPT-STEP-NAME
+               MOVE WS-CKPT-RECORD-NUM-ARG TO CKPT-LAST-RECORD-NUM
+               MOVE WS-PREV-CONTROL TO CKPT-LAST-CONTROL
+               MOVE "COMPLETE" TO CKPT-STATUS
+               WRITE CHECKPOINT-RECORD
+                   INVALID KEY
+                       REWRITE CHECKPOINT-RECORD
+               END-WRITE
+               CLOSE CHECKPOINT-MASTER
+           END-IF.
+
+       Open-Audit-File.
+           IF WS-AUDIT-STATUS = SPACES
+               OPEN OUTPUT AUDIT-FILE
+           ELSE
+               OPEN EXTEND AUDIT-FILE
+               IF WS-AUDIT-STATUS = "35"
+                   OPEN OUTPUT AUDIT-FILE
+               END-IF
+           END-IF.
 
-       STOP RUN.
+       Write-Audit-Event.
+           PERFORM Open-Audit-File
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+           MOVE SPACES TO AUDIT-RECORD
+           MOVE WS-AUDIT-STEP-NAME TO AUD-STEP-NAME
+           MOVE WS-AUDIT-EVENT TO AUD-EVENT
+           MOVE WS-AUDIT-TIMESTAMP TO AUD-TIMESTAMP
+           MOVE WS-PREV-CONTROL TO AUD-DETAIL
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-FILE.
