@@ -0,0 +1,151 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPMAINT.
+       AUTHOR. Albert Shevchuk
+       DATE-WRITTEN. August 8, 2026
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "EMPLOYEE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-SSNUM
+               FILE STATUS IS WS-EMPLOYEE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLOYEE-MASTER.
+       01 EMPLOYEE-RECORD.
+           02 EMP-SSNUM.
+               03 EMP-SSAREA PIC 999.
+               03 EMP-SSGROUP PIC 99.
+               03 EMP-SSSERIAL PIC 9999.
+           02 EMP-NAME PIC X(30).
+           02 EMP-DELETE-FLAG PIC X.
+               88 EMP-MARKED-FOR-DELETION VALUE "Y".
+
+       WORKING-STORAGE SECTION.
+       01 WS-EMPLOYEE-STATUS PIC XX VALUE SPACES.
+       01 WS-EMPLOYEE-MASTER-OPEN-SWITCH PIC X VALUE "N".
+           88 WS-EMPLOYEE-MASTER-OPEN VALUE "Y".
+       01 WS-MENU-CHOICE PIC 9 VALUE 0.
+       01 WS-DONE-SWITCH PIC X VALUE "N".
+           88 WS-DONE VALUE "Y".
+       01 WS-RECORD-FOUND-SWITCH PIC X VALUE "N".
+           88 WS-RECORD-FOUND VALUE "Y".
+       01 WS-NEW-NAME PIC X(30).
+
+       PROCEDURE DIVISION.
+       Main-Logic.
+           MOVE 0 TO RETURN-CODE
+           PERFORM Open-Employee-Master
+           PERFORM UNTIL WS-DONE
+               PERFORM Display-Menu
+               ACCEPT WS-MENU-CHOICE
+               EVALUATE WS-MENU-CHOICE
+                   WHEN 1
+                       PERFORM Inquire-Employee
+                   WHEN 2
+                       PERFORM Update-Employee-Name
+                   WHEN 3
+                       PERFORM Mark-Employee-For-Deletion
+                   WHEN 4
+                       SET WS-DONE TO TRUE
+                   WHEN OTHER
+                       DISPLAY "Please enter 1, 2, 3, or 4"
+               END-EVALUATE
+           END-PERFORM
+           IF WS-EMPLOYEE-MASTER-OPEN
+               CLOSE EMPLOYEE-MASTER
+           END-IF
+           STOP RUN.
+
+       Display-Menu.
+           DISPLAY " "
+           DISPLAY "EMPLOYEE-MASTER Maintenance"
+           DISPLAY "1. Inquire by SSNum"
+           DISPLAY "2. Update UserName"
+           DISPLAY "3. Mark for deletion"
+           DISPLAY "4. Exit"
+           DISPLAY "Enter your choice: ".
+
+      *> This build's GnuCOBOL runtime has no ISAM handler compiled in
+      *> (`cobc --info` reports "indexed file handler : disabled"), so
+      *> OPEN on an ORGANIZATION IS INDEXED file always fails here with
+      *> status 91. A failed open used to STOP RUN before the menu ever
+      *> displayed; it now just leaves EMPLOYEE-MASTER marked unavailable
+      *> so the operator still gets a usable menu/exit instead of the
+      *> session dying on startup with no explanation. Every paragraph
+      *> that touches the file checks WS-EMPLOYEE-MASTER-OPEN first (see
+      *> Read-Employee-By-SSNum).
+       Open-Employee-Master.
+           MOVE "N" TO WS-EMPLOYEE-MASTER-OPEN-SWITCH
+           OPEN I-O EMPLOYEE-MASTER
+           IF WS-EMPLOYEE-STATUS = "35"
+               OPEN OUTPUT EMPLOYEE-MASTER
+               CLOSE EMPLOYEE-MASTER
+               OPEN I-O EMPLOYEE-MASTER
+           END-IF
+           IF WS-EMPLOYEE-STATUS NOT = "00"
+               DISPLAY "Unable to open EMPLOYEE-MASTER, status "
+                   WS-EMPLOYEE-STATUS
+                   " - inquiry/maintenance options will be unavailable"
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE "Y" TO WS-EMPLOYEE-MASTER-OPEN-SWITCH
+           END-IF.
+
+       Read-Employee-By-SSNum.
+           MOVE "N" TO WS-RECORD-FOUND-SWITCH
+           IF NOT WS-EMPLOYEE-MASTER-OPEN
+               DISPLAY "EMPLOYEE-MASTER is not available this session"
+           ELSE
+               DISPLAY "Enter the social security number to look up "
+               ACCEPT EMP-SSNUM
+               READ EMPLOYEE-MASTER
+                   INVALID KEY
+                       DISPLAY "No EMPLOYEE-MASTER record found for that "
+                           "SSNum"
+                   NOT INVALID KEY
+                       SET WS-RECORD-FOUND TO TRUE
+               END-READ
+           END-IF.
+
+       Inquire-Employee.
+           PERFORM Read-Employee-By-SSNum
+           IF WS-RECORD-FOUND
+               DISPLAY "Name: " EMP-NAME
+               IF EMP-MARKED-FOR-DELETION
+                   DISPLAY "Status: marked for deletion"
+               ELSE
+                   DISPLAY "Status: active"
+               END-IF
+           END-IF.
+
+       Update-Employee-Name.
+           PERFORM Read-Employee-By-SSNum
+           IF WS-RECORD-FOUND
+               DISPLAY "Current name: " EMP-NAME
+               DISPLAY "Enter the new name "
+               ACCEPT WS-NEW-NAME
+               MOVE WS-NEW-NAME TO EMP-NAME
+               REWRITE EMPLOYEE-RECORD
+                   INVALID KEY
+                       DISPLAY "Unable to update employee record, status "
+                           WS-EMPLOYEE-STATUS
+                   NOT INVALID KEY
+                       DISPLAY "Employee record updated"
+               END-REWRITE
+           END-IF.
+
+       Mark-Employee-For-Deletion.
+           PERFORM Read-Employee-By-SSNum
+           IF WS-RECORD-FOUND
+               MOVE "Y" TO EMP-DELETE-FLAG
+               REWRITE EMPLOYEE-RECORD
+                   INVALID KEY
+                       DISPLAY "Unable to mark employee record, status "
+                           WS-EMPLOYEE-STATUS
+                   NOT INVALID KEY
+                       DISPLAY "Employee record marked for deletion"
+               END-REWRITE
+           END-IF.
